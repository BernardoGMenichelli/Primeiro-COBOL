@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CKPT-RECORD - CHECKPOINT RECORD FOR THE BATCH NAME LOAD (TESTEBCH).
+      * HOLDS THE COUNT OF TRANSACTION-FILE RECORDS ALREADY READ AND
+      * PROCESSED (LOADED, REJECTED, OR SKIPPED) BY A PRIOR RUN, SO A
+      * RESTARTED RUN CAN SKIP THAT MANY LEADING RECORDS POSITIONALLY
+      * AND PICK UP WHERE IT LEFT OFF. THIS IS A PLAIN READ-POSITION
+      * MARKER - IT IS NOT A CUSTOMER-ID HIGH-WATER MARK, SINCE
+      * TRANFILE IS NOT GUARANTEED TO BE IN ASCENDING ID ORDER.
+      ******************************************************************
+       01 CKPT-RECORD.
+          05 CK-TRAN-COUNT         PIC 9(6).
