@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CUSTREC - SHARED CUSTOMER RECORD LAYOUT
+      * USED BY TESTECOB AND ANY DOWNSTREAM PROGRAM THAT READS OR
+      * WRITES CUSTOMER REGISTRATION DATA.
+      ******************************************************************
+       01 CUSTREC.
+          05 CR-CUST-ID           PIC 9(6).
+          05 CR-CUST-NAME         PIC X(30).
+          05 CR-ADDR-LINE-1       PIC X(30).
+          05 CR-ADDR-LINE-2       PIC X(30).
+          05 CR-REG-DATE          PIC 9(8).
