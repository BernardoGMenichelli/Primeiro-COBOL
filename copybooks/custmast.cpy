@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CUSTMAST-RECORD - FD RECORD LAYOUT FOR THE CUSTMAST SEQUENTIAL
+      * MASTER FILE. SAME LAYOUT AS CUSTREC (COPYBOOK CUSTREC.CPY) BUT
+      * WITH THE MR- PREFIX SO IT CAN COEXIST IN A PROGRAM THAT ALSO
+      * HOLDS A WORKING CUSTREC AREA (CR- PREFIX) USED TO CAPTURE DATA.
+      ******************************************************************
+       01 CUSTMAST-RECORD.
+          05 MR-CUST-ID           PIC 9(6).
+          05 MR-CUST-NAME         PIC X(30).
+          05 MR-ADDR-LINE-1       PIC X(30).
+          05 MR-ADDR-LINE-2       PIC X(30).
+          05 MR-REG-DATE          PIC 9(8).
