@@ -0,0 +1,10 @@
+      ******************************************************************
+      * AUDIT-RECORD - TRACEABILITY LOG FOR EVERY NAME CAPTURED INTO
+      * CUSTMAST (INTERACTIVE OR BATCH). APPENDED TO, NEVER REWRITTEN.
+      ******************************************************************
+       01 AUDIT-RECORD.
+          05 AU-OPERATOR-ID        PIC X(8).
+          05 AU-TERMINAL-ID        PIC X(8).
+          05 AU-AUDIT-DATE         PIC 9(8).
+          05 AU-AUDIT-TIME         PIC 9(8).
+          05 AU-CUST-NAME          PIC X(30).
