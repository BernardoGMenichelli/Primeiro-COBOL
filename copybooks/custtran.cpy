@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CUSTTRAN-RECORD - TRANSACTION RECORD LAYOUT FOR THE BATCH NAME
+      * LOAD. ONE RECORD PER CUSTOMER TO BE LOADED INTO CUSTMAST.
+      ******************************************************************
+       01 CUSTTRAN-RECORD.
+          05 TR-CUST-ID           PIC 9(6).
+          05 TR-CUST-NAME         PIC X(30).
+          05 TR-ADDR-LINE-1       PIC X(30).
+          05 TR-ADDR-LINE-2       PIC X(30).
