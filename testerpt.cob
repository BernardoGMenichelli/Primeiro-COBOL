@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTERPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "copybooks/custmast.cpy".
+       FD  REPORT-FILE.
+       01  RPT-LINE                PIC X(88).
+       WORKING-STORAGE SECTION.
+       77 WS-CUSTMAST-STATUS   PIC X(2).
+       77 WS-REPORT-STATUS     PIC X(2).
+       77 WS-EOF-SWITCH        PIC X         VALUE "N".
+           88 WS-EOF                         VALUE "Y".
+       77 WS-PAGE-NO           PIC 9(4)      VALUE ZERO.
+       77 WS-LINE-CTR          PIC 9(4)      VALUE ZERO.
+       77 WS-LINES-PER-PAGE    PIC 9(4)      VALUE 20.
+       77 WS-TOTAL-RECS        PIC 9(6)      VALUE ZERO.
+
+       01 WS-HEADING-1.
+          05 FILLER             PIC X(20) VALUE "LISTAGEM DO CUSTMAST".
+          05 FILLER             PIC X(10) VALUE SPACES.
+          05 FILLER             PIC X(8)  VALUE "PAGINA: ".
+          05 HD-PAGE-NO         PIC ZZZ9.
+
+       01 WS-HEADING-2.
+          05 FILLER             PIC X(7)  VALUE "SEQ".
+          05 FILLER             PIC X(1)  VALUE SPACES.
+          05 FILLER             PIC X(6)  VALUE "CODIGO".
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 FILLER             PIC X(30) VALUE "NOME".
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 FILLER             PIC X(30) VALUE "ENDERECO".
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 FILLER             PIC X(8)  VALUE "DT CADTR".
+
+       01 WS-DETAIL-LINE.
+          05 DT-SEQ-NO           PIC ZZZ,ZZ9.
+          05 FILLER             PIC X(1)  VALUE SPACES.
+          05 DT-CUST-ID         PIC 9(6).
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 DT-CUST-NAME       PIC X(30).
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 DT-ADDR-LINE-1     PIC X(30).
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 DT-REG-DATE        PIC 9(8).
+
+       01 WS-TOTAL-LINE.
+          05 FILLER             PIC X(20) VALUE "TOTAL DE REGISTROS: ".
+          05 TL-TOTAL-RECS      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           IF WS-CUSTMAST-STATUS = "35"
+               DISPLAY "CUSTMAST NAO ENCONTRADO - RELATORIO VAZIO"
+           ELSE
+               PERFORM UNTIL WS-EOF
+                   READ CUSTMAST-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-RECS
+                           PERFORM 2000-PRINT-DETAIL
+                   END-READ
+               END-PERFORM
+           END-IF
+           PERFORM 3000-PRINT-TOTAL
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  CUSTMAST-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       2000-PRINT-DETAIL.
+           IF WS-LINE-CTR = ZERO
+              OR WS-LINE-CTR >= WS-LINES-PER-PAGE
+               PERFORM 2100-PRINT-HEADINGS
+           END-IF
+           MOVE WS-TOTAL-RECS  TO DT-SEQ-NO
+           MOVE MR-CUST-ID     TO DT-CUST-ID
+           MOVE MR-CUST-NAME   TO DT-CUST-NAME
+           MOVE MR-ADDR-LINE-1 TO DT-ADDR-LINE-1
+           MOVE MR-REG-DATE    TO DT-REG-DATE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2200-CHECK-REPORT-STATUS
+           ADD 1 TO WS-LINE-CTR.
+
+       2100-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO HD-PAGE-NO
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2200-CHECK-REPORT-STATUS
+           MOVE WS-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2200-CHECK-REPORT-STATUS
+           MOVE ZERO TO WS-LINE-CTR.
+
+       2200-CHECK-REPORT-STATUS.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR CUSTRPT - STATUS: "
+                       WS-REPORT-STATUS
+           END-IF.
+
+       3000-PRINT-TOTAL.
+           MOVE WS-TOTAL-RECS TO TL-TOTAL-RECS
+           MOVE WS-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2200-CHECK-REPORT-STATUS
+           DISPLAY "TOTAL DE REGISTROS LISTADOS: " WS-TOTAL-RECS.
+
+       9000-CLOSE-FILES.
+           IF WS-CUSTMAST-STATUS NOT = "35"
+               CLOSE CUSTMAST-FILE
+           END-IF
+           CLOSE REPORT-FILE.
