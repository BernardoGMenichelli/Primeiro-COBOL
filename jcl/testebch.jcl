@@ -0,0 +1,26 @@
+//TESTEBCH JOB (ACCTNO),'LOAD CUSTMAST',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------
+//* BATCH LOAD OF CUSTOMER NAMES FROM A TRANSACTION FILE INTO
+//* CUSTMAST. SEE REQUEST 003 (BATCH MODE), 004 (CHECKPOINT) AND
+//* 007 (AUDIT TRAIL).
+//*
+//* CKPTFILE IS A RELATIVE (RRDS-STYLE) CONTROL FILE HOLDING ONE
+//* CHECKPOINT RECORD THAT THE PROGRAM REWRITES IN PLACE EVERY
+//* WS-CKPT-INTERVAL TRANSACTIONS - IT IS NOT GROWN A RECORD AT A
+//* TIME THE WAY CUSTMAST/AUDITLOG ARE. IT MUST BE PRE-ALLOCATED
+//* ONCE (E.G. BY IDCAMS DEFINE CLUSTER ... NUMBERED, OR AN
+//* EQUIVALENT ONE-TIME SETUP STEP THAT FORMATS A SINGLE RECORD)
+//* BEFORE THE FIRST RUN OF THIS JOB; DISP=OLD BELOW ASSUMES THAT
+//* SETUP HAS ALREADY HAPPENED, THE SAME WAY OTHER RESTART/CONTROL
+//* DATASETS ARE PROVISIONED AHEAD OF THE JOBS THAT MAINTAIN THEM.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=TESTEBCH
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.CUST.TRANFILE,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUST.MASTER,DISP=MOD,
+//             SPACE=(TRK,(50,50),RLSE),DCB=(RECFM=FB,LRECL=104)
+//CKPTFILE DD   DSN=PROD.CUST.CKPT,DISP=OLD
+//AUDITLOG DD   DSN=PROD.CUST.AUDITLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(10,10),RLSE),DCB=(RECFM=FB,LRECL=62)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
