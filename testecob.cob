@@ -1,11 +1,205 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTECOB.
-       data division.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "copybooks/custmast.cpy".
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE              PIC X(62).
        WORKING-STORAGE SECTION.
-       77 WS-HOME      PIC X(10).
+       COPY "copybooks/custrec.cpy".
+       COPY "copybooks/auditrec.cpy".
+       77 WS-CUSTMAST-STATUS   PIC X(2).
+       77 WS-AUDIT-STATUS      PIC X(2).
+       77 WS-DUP-FOUND         PIC X         VALUE "N".
+           88 WS-DUPLICATE                   VALUE "Y".
+       77 WS-NAME-COUNT        PIC 9(5)      VALUE ZERO.
+       77 WS-TABLE-FULL-SW     PIC X         VALUE "N".
+           88 WS-NAME-TABLE-FULL             VALUE "Y".
+       01 WS-NAME-TABLE.
+          05 WS-NAME-ENTRY OCCURS 1 TO 20000 TIMES
+                  DEPENDING ON WS-NAME-COUNT
+                  INDEXED BY WS-NAME-IDX.
+             10 WS-SAVED-NAME  PIC X(30).
+       77 WS-MENU-OPTION       PIC X.
+       77 WS-TODAY-DATE        PIC 9(8)      VALUE ZERO.
+       77 WS-TODAY-FOUND-CTR   PIC 9(5)      VALUE ZERO.
        PROCEDURE DIVISION.
-           DISPLAY "DIGITE O NOME: "
-           ACCEPT WS-HOME
-           DISPLAY "NOME DIGITADO Eh: " WS-HOME
+       0000-MAIN.
+           PERFORM 1200-LOAD-NAME-TABLE
+           PERFORM 1000-OPEN-MASTER
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM WITH TEST AFTER UNTIL WS-MENU-OPTION = "3"
+               PERFORM 5000-SHOW-MENU
+               ACCEPT WS-MENU-OPTION
+               EVALUATE WS-MENU-OPTION
+                   WHEN "1"
+                       PERFORM 6000-ADD-CUSTOMER
+                   WHEN "2"
+                       PERFORM 7000-LIST-TODAY
+                   WHEN "3"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-PERFORM
+           CLOSE CUSTMAST-FILE
+           CLOSE AUDIT-FILE
            STOP RUN.
-       
\ No newline at end of file
+
+       5000-SHOW-MENU.
+           DISPLAY "----------------------------------------".
+           DISPLAY "1 - INCLUIR CLIENTE".
+           DISPLAY "2 - LISTAR CLIENTES DE HOJE".
+           DISPLAY "3 - SAIR".
+           DISPLAY "ESCOLHA UMA OPCAO: ".
+
+       6000-ADD-CUSTOMER.
+           DISPLAY "DIGITE O CODIGO DO CLIENTE: "
+           ACCEPT CR-CUST-ID
+           PERFORM 1100-CAPTURE-NAME
+           DISPLAY "DIGITE O ENDERECO (LINHA 1): "
+           ACCEPT CR-ADDR-LINE-1
+           DISPLAY "DIGITE O ENDERECO (LINHA 2): "
+           ACCEPT CR-ADDR-LINE-2
+           ACCEPT CR-REG-DATE FROM DATE YYYYMMDD
+           PERFORM 1900-WRITE-AUDIT
+           PERFORM 1800-CHECK-DUPLICATE
+           IF WS-DUPLICATE
+               DISPLAY "CLIENTE JA CADASTRADO - NOME DUPLICADO: "
+                       CR-CUST-NAME
+           ELSE
+               PERFORM 2000-WRITE-MASTER
+               IF WS-CUSTMAST-STATUS = "00"
+                   DISPLAY "NOME DIGITADO Eh: " CR-CUST-NAME
+               END-IF
+           END-IF.
+
+       7000-LIST-TODAY.
+           MOVE ZERO TO WS-TODAY-FOUND-CTR
+           CLOSE CUSTMAST-FILE
+           OPEN INPUT CUSTMAST-FILE
+           IF WS-CUSTMAST-STATUS NOT = "35"
+               PERFORM UNTIL WS-CUSTMAST-STATUS = "10"
+                   READ CUSTMAST-FILE
+                       NOT AT END
+                           IF MR-REG-DATE = WS-TODAY-DATE
+                               ADD 1 TO WS-TODAY-FOUND-CTR
+                               DISPLAY MR-CUST-ID  " " MR-CUST-NAME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTMAST-FILE
+           END-IF
+           IF WS-TODAY-FOUND-CTR = ZERO
+               DISPLAY "NENHUM CLIENTE CADASTRADO HOJE"
+           END-IF
+           OPEN EXTEND CUSTMAST-FILE.
+
+       1000-OPEN-MASTER.
+           OPEN EXTEND CUSTMAST-FILE
+           IF WS-CUSTMAST-STATUS = "35"
+               OPEN OUTPUT CUSTMAST-FILE
+               CLOSE CUSTMAST-FILE
+               OPEN EXTEND CUSTMAST-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       1100-CAPTURE-NAME.
+           MOVE SPACES TO CR-CUST-NAME
+           PERFORM WITH TEST AFTER
+                   UNTIL CR-CUST-NAME NOT = SPACES
+                     AND CR-CUST-NAME IS ALPHABETIC
+               DISPLAY "DIGITE O NOME: "
+               ACCEPT CR-CUST-NAME
+               IF CR-CUST-NAME = SPACES
+                  OR CR-CUST-NAME IS NOT ALPHABETIC
+                   DISPLAY "NOME INVALIDO - SOMENTE LETRAS, NAO BRANCO"
+               END-IF
+           END-PERFORM.
+
+       1200-LOAD-NAME-TABLE.
+      * BUILDS AN IN-MEMORY INDEXED COPY OF THE NAMES ALREADY ON
+      * CUSTMAST SO 1800-CHECK-DUPLICATE CAN REJECT REPEAT ENTRIES
+      * WITHOUT RE-READING THE MASTER FILE FOR EVERY CAPTURE.
+           OPEN INPUT CUSTMAST-FILE
+           IF WS-CUSTMAST-STATUS NOT = "35"
+               PERFORM UNTIL WS-CUSTMAST-STATUS = "10"
+                   READ CUSTMAST-FILE
+                       NOT AT END
+                           PERFORM 1250-ADD-TO-NAME-TABLE
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTMAST-FILE
+           END-IF.
+
+       1250-ADD-TO-NAME-TABLE.
+           IF WS-NAME-COUNT < 20000
+               ADD 1 TO WS-NAME-COUNT
+               MOVE MR-CUST-NAME TO WS-SAVED-NAME (WS-NAME-COUNT)
+           ELSE
+               PERFORM 1260-WARN-TABLE-FULL
+           END-IF.
+
+       1260-WARN-TABLE-FULL.
+           IF NOT WS-NAME-TABLE-FULL
+               SET WS-NAME-TABLE-FULL TO TRUE
+               DISPLAY "AVISO: TABELA CHEIA (20000) - DUP CHECK "
+                       "LIMITADA"
+           END-IF.
+
+       1900-WRITE-AUDIT.
+           ACCEPT AU-OPERATOR-ID FROM ENVIRONMENT "USER"
+           ACCEPT AU-TERMINAL-ID FROM ENVIRONMENT "TERM"
+           ACCEPT AU-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AU-AUDIT-TIME FROM TIME
+           MOVE CR-CUST-NAME TO AU-CUST-NAME
+           MOVE AUDIT-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR AUDITLOG - STATUS: "
+                       WS-AUDIT-STATUS
+           END-IF.
+
+       1800-CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUP-FOUND
+           PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+                   UNTIL WS-NAME-IDX > WS-NAME-COUNT
+                      OR WS-DUPLICATE
+               IF WS-SAVED-NAME (WS-NAME-IDX) = CR-CUST-NAME
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+       2000-WRITE-MASTER.
+           MOVE CR-CUST-ID     TO MR-CUST-ID
+           MOVE CR-CUST-NAME   TO MR-CUST-NAME
+           MOVE CR-ADDR-LINE-1 TO MR-ADDR-LINE-1
+           MOVE CR-ADDR-LINE-2 TO MR-ADDR-LINE-2
+           MOVE CR-REG-DATE    TO MR-REG-DATE
+           WRITE CUSTMAST-RECORD
+           IF WS-CUSTMAST-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR CUSTMAST - STATUS: "
+                       WS-CUSTMAST-STATUS
+           ELSE
+               IF WS-NAME-COUNT < 20000
+                   ADD 1 TO WS-NAME-COUNT
+                   MOVE CR-CUST-NAME TO WS-SAVED-NAME (WS-NAME-COUNT)
+               ELSE
+                   PERFORM 1260-WARN-TABLE-FULL
+               END-IF
+           END-IF.
