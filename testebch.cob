@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTEBCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE-FILE.
+       COPY "copybooks/custtran.cpy".
+       FD  CUSTMAST-FILE.
+       COPY "copybooks/custmast.cpy".
+       FD  CKPT-FILE.
+       COPY "copybooks/ckptrec.cpy".
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE              PIC X(62).
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/custrec.cpy".
+       COPY "copybooks/auditrec.cpy".
+       77 WS-TRANFILE-STATUS   PIC X(2).
+       77 WS-CUSTMAST-STATUS   PIC X(2).
+       77 WS-CKPT-STATUS       PIC X(2).
+       77 WS-AUDIT-STATUS      PIC X(2).
+       77 WS-EOF-SWITCH        PIC X         VALUE "N".
+           88 WS-EOF                         VALUE "Y".
+       77 WS-TRAN-COUNT        PIC 9(6)      VALUE ZERO.
+       77 WS-LOADED-COUNT      PIC 9(6)      VALUE ZERO.
+       77 WS-REJECTED-COUNT    PIC 9(6)      VALUE ZERO.
+       77 WS-SKIPPED-COUNT     PIC 9(6)      VALUE ZERO.
+       77 WS-SKIP-TARGET       PIC 9(6)      VALUE ZERO.
+       77 WS-CKPT-INTERVAL     PIC 9(4)      VALUE 500.
+       77 WS-SINCE-CKPT        PIC 9(4)      VALUE ZERO.
+       77 WS-CKPT-KEY          PIC 9(4)      VALUE 1.
+       77 WS-CKPT-AVAIL-SW     PIC X         VALUE "N".
+           88 WS-CKPT-FILE-OK                VALUE "Y".
+       77 WS-TRANFILE-OPEN-SW   PIC X         VALUE "N".
+           88 WS-TRANFILE-OPEN-OK             VALUE "Y".
+       77 WS-CKPT-REC-SW       PIC X         VALUE "N".
+           88 WS-CKPT-REC-FOUND               VALUE "Y".
+       77 WS-DUP-FOUND         PIC X         VALUE "N".
+           88 WS-DUPLICATE                   VALUE "Y".
+       77 WS-NAME-COUNT        PIC 9(5)      VALUE ZERO.
+       77 WS-TABLE-FULL-SW     PIC X         VALUE "N".
+           88 WS-NAME-TABLE-FULL             VALUE "Y".
+       01 WS-NAME-TABLE.
+          05 WS-NAME-ENTRY OCCURS 1 TO 20000 TIMES
+                  DEPENDING ON WS-NAME-COUNT
+                  INDEXED BY WS-NAME-IDX.
+             10 WS-SAVED-NAME  PIC X(30).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1200-LOAD-NAME-TABLE
+           PERFORM 1000-OPEN-FILES
+           IF WS-TRANFILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR TRANFILE - STATUS: "
+                       WS-TRANFILE-STATUS
+               PERFORM 9000-CLOSE-FILES
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ TRANFILE-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       PERFORM 2000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+           DISPLAY "TRANSACOES LIDAS    : " WS-TRAN-COUNT
+           DISPLAY "CLIENTES CARREGADOS : " WS-LOADED-COUNT
+           DISPLAY "TRANSACOES REJEITADAS: " WS-REJECTED-COUNT
+           DISPLAY "JA CARREGADAS (SKIP) : " WS-SKIPPED-COUNT
+           PERFORM 4000-WRITE-CHECKPOINT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT TRANFILE-FILE
+           IF WS-TRANFILE-STATUS = "00"
+               SET WS-TRANFILE-OPEN-OK TO TRUE
+           END-IF
+           OPEN EXTEND CUSTMAST-FILE
+           IF WS-CUSTMAST-STATUS = "35"
+               OPEN OUTPUT CUSTMAST-FILE
+               CLOSE CUSTMAST-FILE
+               OPEN EXTEND CUSTMAST-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           PERFORM 1050-READ-CHECKPOINT.
+
+       1050-READ-CHECKPOINT.
+      * CKPTFILE IS A RELATIVE FILE HOLDING A SINGLE CONTROL RECORD AT
+      * RELATIVE KEY 1. ACCESS MODE RANDOM LETS 4000-WRITE-CHECKPOINT
+      * REWRITE THAT RECORD AS MANY TIMES AS NEEDED WITHOUT AN
+      * INTERVENING READ (NOT TRUE FOR A SEQUENTIAL FILE, WHERE ONLY
+      * ONE REWRITE IS ALLOWED PER READ) AND WITHOUT REOPENING THE
+      * DATASET - REPEATED OPEN OUTPUT AGAINST A DISP=MOD SEQUENTIAL
+      * CHECKPOINT DATASET WOULD KEEP APPENDING A NEW RECORD EACH TIME
+      * ON A REAL SYSTEM INSTEAD OF REPLACING THE ONE CONTROL RECORD.
+      * THE DATASET ITSELF MUST BE PRE-ALLOCATED (E.G. BY A ONE-TIME
+      * IDCAMS/SETUP STEP) BEFORE THE FIRST RUN; THIS PROGRAM DOES NOT
+      * CREATE IT ON THE FLY.
+           OPEN I-O CKPT-FILE
+           IF WS-CKPT-STATUS = "35"
+               DISPLAY "AVISO: CKPTFILE NAO PRE-ALOCADO - SEM "
+                       "CHECKPOINT"
+               MOVE ZERO TO WS-SKIP-TARGET
+           ELSE
+               SET WS-CKPT-FILE-OK TO TRUE
+               MOVE 1 TO WS-CKPT-KEY
+               READ CKPT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   SET WS-CKPT-REC-FOUND TO TRUE
+                   MOVE CK-TRAN-COUNT TO WS-SKIP-TARGET
+               ELSE
+                   MOVE ZERO TO WS-SKIP-TARGET
+               END-IF
+           END-IF
+           IF WS-SKIP-TARGET NOT = ZERO
+               DISPLAY "RESTART - REINICIANDO APOS A TRANSACAO NO. "
+                       WS-SKIP-TARGET
+           END-IF.
+
+       1200-LOAD-NAME-TABLE.
+      * BUILDS AN IN-MEMORY INDEXED COPY OF THE NAMES ALREADY ON
+      * CUSTMAST SO 1850-CHECK-DUPLICATE CAN REJECT REPEAT ENTRIES
+      * WITHOUT RE-READING THE MASTER FILE FOR EVERY TRANSACTION.
+           OPEN INPUT CUSTMAST-FILE
+           IF WS-CUSTMAST-STATUS NOT = "35"
+               PERFORM UNTIL WS-CUSTMAST-STATUS = "10"
+                   READ CUSTMAST-FILE
+                       NOT AT END
+                           PERFORM 1250-ADD-TO-NAME-TABLE
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTMAST-FILE
+           END-IF.
+
+       1250-ADD-TO-NAME-TABLE.
+           IF WS-NAME-COUNT < 20000
+               ADD 1 TO WS-NAME-COUNT
+               MOVE MR-CUST-NAME TO WS-SAVED-NAME (WS-NAME-COUNT)
+           ELSE
+               PERFORM 1260-WARN-TABLE-FULL
+           END-IF.
+
+       1260-WARN-TABLE-FULL.
+           IF NOT WS-NAME-TABLE-FULL
+               SET WS-NAME-TABLE-FULL TO TRUE
+               DISPLAY "AVISO: TABELA CHEIA (20000) - DUP CHECK "
+                       "LIMITADA"
+           END-IF.
+
+       1900-WRITE-AUDIT.
+           ACCEPT AU-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "TESTEBCH" TO AU-TERMINAL-ID
+           ACCEPT AU-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AU-AUDIT-TIME FROM TIME
+           MOVE CR-CUST-NAME TO AU-CUST-NAME
+           MOVE AUDIT-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR AUDITLOG - STATUS: "
+                       WS-AUDIT-STATUS
+           END-IF.
+
+       1850-CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUP-FOUND
+           PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+                   UNTIL WS-NAME-IDX > WS-NAME-COUNT
+                      OR WS-DUPLICATE
+               IF WS-SAVED-NAME (WS-NAME-IDX) = CR-CUST-NAME
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+       2000-PROCESS-TRANSACTION.
+           IF WS-TRAN-COUNT <= WS-SKIP-TARGET
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               MOVE TR-CUST-ID     TO CR-CUST-ID
+               MOVE TR-CUST-NAME   TO CR-CUST-NAME
+               MOVE TR-ADDR-LINE-1 TO CR-ADDR-LINE-1
+               MOVE TR-ADDR-LINE-2 TO CR-ADDR-LINE-2
+               ACCEPT CR-REG-DATE FROM DATE YYYYMMDD
+               PERFORM 1900-WRITE-AUDIT
+               PERFORM 1850-CHECK-DUPLICATE
+               IF CR-CUST-NAME = SPACES
+                  OR CR-CUST-NAME IS NOT ALPHABETIC
+                   ADD 1 TO WS-REJECTED-COUNT
+                   DISPLAY "TRANSACAO REJEITADA - NOME INVALIDO: "
+                           TR-CUST-ID
+               ELSE IF WS-DUPLICATE
+                   ADD 1 TO WS-REJECTED-COUNT
+                   DISPLAY "TRANSACAO REJEITADA - NOME DUPLICADO: "
+                           TR-CUST-ID
+               ELSE
+                   PERFORM 3000-WRITE-MASTER
+                   IF WS-CUSTMAST-STATUS = "00"
+                       ADD 1 TO WS-LOADED-COUNT
+                       DISPLAY "NOME DIGITADO Eh: " CR-CUST-NAME
+                   ELSE
+                       ADD 1 TO WS-REJECTED-COUNT
+                       DISPLAY "TRANSACAO REJEITADA - ERRO AO GRAVAR: "
+                               TR-CUST-ID
+                   END-IF
+               END-IF
+           END-IF
+           ADD 1 TO WS-SINCE-CKPT
+           IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 4000-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-CKPT
+           END-IF.
+
+       3000-WRITE-MASTER.
+           MOVE CR-CUST-ID     TO MR-CUST-ID
+           MOVE CR-CUST-NAME   TO MR-CUST-NAME
+           MOVE CR-ADDR-LINE-1 TO MR-ADDR-LINE-1
+           MOVE CR-ADDR-LINE-2 TO MR-ADDR-LINE-2
+           MOVE CR-REG-DATE    TO MR-REG-DATE
+           WRITE CUSTMAST-RECORD
+           IF WS-CUSTMAST-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR CUSTMAST - STATUS: "
+                       WS-CUSTMAST-STATUS
+           ELSE
+               IF WS-NAME-COUNT < 20000
+                   ADD 1 TO WS-NAME-COUNT
+                   MOVE CR-CUST-NAME TO WS-SAVED-NAME (WS-NAME-COUNT)
+               ELSE
+                   PERFORM 1260-WARN-TABLE-FULL
+               END-IF
+           END-IF.
+
+       4000-WRITE-CHECKPOINT.
+           IF WS-CKPT-FILE-OK
+               MOVE 1 TO WS-CKPT-KEY
+               MOVE WS-TRAN-COUNT TO CK-TRAN-COUNT
+               IF WS-CKPT-REC-FOUND
+                   REWRITE CKPT-RECORD
+               ELSE
+                   WRITE CKPT-RECORD
+                   IF WS-CKPT-STATUS = "00"
+                       SET WS-CKPT-REC-FOUND TO TRUE
+                   END-IF
+               END-IF
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR CKPTFILE - STATUS: "
+                           WS-CKPT-STATUS
+               END-IF
+           END-IF.
+
+       9000-CLOSE-FILES.
+           IF WS-TRANFILE-OPEN-OK
+               CLOSE TRANFILE-FILE
+           END-IF
+           CLOSE CUSTMAST-FILE
+           CLOSE AUDIT-FILE
+           IF WS-CKPT-FILE-OK
+               CLOSE CKPT-FILE
+           END-IF.
