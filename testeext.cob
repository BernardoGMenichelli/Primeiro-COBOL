@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTEEXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT CSV-FILE ASSIGN TO "CUSTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "copybooks/custmast.cpy".
+       FD  CSV-FILE.
+       01  CSV-LINE                PIC X(220).
+       WORKING-STORAGE SECTION.
+       77 WS-CUSTMAST-STATUS   PIC X(2).
+       77 WS-CSV-STATUS        PIC X(2).
+       77 WS-EOF-SWITCH        PIC X         VALUE "N".
+           88 WS-EOF                         VALUE "Y".
+       77 WS-TOTAL-RECS        PIC 9(6)      VALUE ZERO.
+       77 WS-ESC-SRC-IDX       PIC 9(4).
+       77 WS-ESC-DST-IDX       PIC 9(4).
+       77 WS-ESC-SRC-LEN       PIC 9(4).
+       01 WS-ESC-IN             PIC X(30).
+       01 WS-ESC-OUT            PIC X(62).
+       01 WS-CSV-NAME-ESC       PIC X(62).
+       01 WS-CSV-ADDR1-ESC      PIC X(62).
+       01 WS-CSV-ADDR2-ESC      PIC X(62).
+
+       01 CSV-HEADING           PIC X(60)
+          VALUE "CUST_ID,CUST_NAME,ADDR_LINE_1,ADDR_LINE_2,REG_DATE".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           MOVE CSV-HEADING TO CSV-LINE
+           WRITE CSV-LINE
+           PERFORM 2100-CHECK-CSV-STATUS
+           IF WS-CUSTMAST-STATUS = "35"
+               DISPLAY "CUSTMAST NAO ENCONTRADO - CSV VAZIO"
+           ELSE
+               PERFORM UNTIL WS-EOF
+                   READ CUSTMAST-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-RECS
+                           PERFORM 2000-WRITE-CSV-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           DISPLAY "TOTAL DE REGISTROS EXPORTADOS: " WS-TOTAL-RECS
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  CUSTMAST-FILE
+           OPEN OUTPUT CSV-FILE.
+
+       2000-WRITE-CSV-LINE.
+           MOVE MR-CUST-NAME TO WS-ESC-IN
+           PERFORM 2050-ESCAPE-CSV-FIELD
+           MOVE WS-ESC-OUT TO WS-CSV-NAME-ESC
+           MOVE MR-ADDR-LINE-1 TO WS-ESC-IN
+           PERFORM 2050-ESCAPE-CSV-FIELD
+           MOVE WS-ESC-OUT TO WS-CSV-ADDR1-ESC
+           MOVE MR-ADDR-LINE-2 TO WS-ESC-IN
+           PERFORM 2050-ESCAPE-CSV-FIELD
+           MOVE WS-ESC-OUT TO WS-CSV-ADDR2-ESC
+           MOVE SPACES TO CSV-LINE
+           STRING
+               MR-CUST-ID                        DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               '"'                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-NAME-ESC)    DELIMITED BY SIZE
+               '"'                                DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               '"'                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ADDR1-ESC)   DELIMITED BY SIZE
+               '"'                                DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               '"'                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ADDR2-ESC)   DELIMITED BY SIZE
+               '"'                                DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               MR-REG-DATE                        DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+           PERFORM 2100-CHECK-CSV-STATUS.
+
+      * DOUBLES ANY EMBEDDED QUOTE CHARACTERS IN WS-ESC-IN INTO
+      * WS-ESC-OUT (RFC4180-STYLE ESCAPING) SO A NAME OR ADDRESS
+      * CONTAINING A " DOES NOT BREAK THE QUOTED CSV FIELD AROUND IT.
+       2050-ESCAPE-CSV-FIELD.
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE 1 TO WS-ESC-DST-IDX
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESC-IN))
+               TO WS-ESC-SRC-LEN
+           PERFORM VARYING WS-ESC-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-SRC-IDX > WS-ESC-SRC-LEN
+               IF WS-ESC-IN (WS-ESC-SRC-IDX:1) = '"'
+                   MOVE '"' TO WS-ESC-OUT (WS-ESC-DST-IDX:1)
+                   ADD 1 TO WS-ESC-DST-IDX
+               END-IF
+               MOVE WS-ESC-IN (WS-ESC-SRC-IDX:1)
+                   TO WS-ESC-OUT (WS-ESC-DST-IDX:1)
+               ADD 1 TO WS-ESC-DST-IDX
+           END-PERFORM.
+
+       2100-CHECK-CSV-STATUS.
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR CUSTCSV - STATUS: "
+                       WS-CSV-STATUS
+           END-IF.
+
+       9000-CLOSE-FILES.
+           IF WS-CUSTMAST-STATUS NOT = "35"
+               CLOSE CUSTMAST-FILE
+           END-IF
+           CLOSE CSV-FILE.
